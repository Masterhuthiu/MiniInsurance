@@ -13,10 +13,123 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-FILE
+                                    ASSIGN TO "FPPARMS"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT ERR-LOG-FILE     ASSIGN TO "FPERRLOG"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT OPTIONAL EXTRACT-FILE
+                                    ASSIGN TO "FPEXTOUT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXTRACT-STATUS.
+
+      *    scratch file used only to truncate FPEXTOUT back to its
+      *    last-checkpointed row count on restart (see
+      *    TRUNCATE-EXTRACT-RTN) - LINE SEQUENTIAL has no in-place
+      *    truncate, so the safe rows are copied out and back
+           SELECT OPTIONAL EXTRACT-TEMP-FILE
+                                    ASSIGN TO "FPEXTTMP"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXTTMP-STATUS.
+
+           SELECT OPTIONAL CKPT-FILE
+                                    ASSIGN TO "FPCKPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CKPT-FILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  PARM-FILE.
+       01  PARM-FILE-REC.
+      *    Run-time CONNECT/selection parameters, replacing the old
+      *    compiled-in "testdb"/"postgres" literals. One DD/file per
+      *    environment (UAT, prod, ...) lets ops switch targets without
+      *    a recompile.
+           05  PARM-MODE           PIC  X(1).
+           05  PARM-DBNAME         PIC  X(30).
+           05  PARM-USERNAME       PIC  X(30).
+           05  PARM-PASSWD         PIC  X(10).
+           05  PARM-SEL-ID-FROM    PIC  X(10).
+           05  PARM-SEL-ID-TO      PIC  X(10).
+           05  PARM-SEL-STATUS     PIC  X(10).
+           05  PARM-SEL-HOLDER     PIC  X(50).
+           05  PARM-RESTART-FLAG   PIC  X(1).
+           05  PARM-REPORT-CCY     PIC  X(3).
+
+       FD  ERR-LOG-FILE.
+      *    persistent audit trail of every ERROR-RTN occurrence -
+      *    console DISPLAY alone scrolls away in batch
+       01  ERR-LOG-FILE-REC.
+           05  LOG-DATE            PIC  9(8).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-TIME            PIC  9(8).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-POL-ID          PIC  X(10).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-SQLCODE         PIC  S9(9).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-SQLSTATE        PIC  X(5).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-MESSAGE         PIC  X(70).
+
+       FD  EXTRACT-FILE.
+      *    real, fixed-width hand-off for the downstream reconciliation
+      *    spreadsheet / reinsurance feed - same shape as D-POL-REC
+       01  EXTRACT-FILE-REC.
+           05  EXT-POL-ID          PIC  X(10).
+           05  FILLER              PIC  X(2).
+           05  EXT-POL-HOLDER      PIC  X(20).
+           05  FILLER              PIC  X(2).
+           05  EXT-POL-PREMIUM     PIC  ZZ,ZZZ,ZZ9.
+           05  FILLER              PIC  X(2).
+           05  EXT-POL-STATUS      PIC  X(10).
+           05  FILLER              PIC  X(2).
+           05  EXT-POL-CURRENCY    PIC  X(3).
+
+       FD  EXTRACT-TEMP-FILE.
+       01  EXTRACT-TEMP-REC        PIC  X(61).
+
+       FD  CKPT-FILE.
+      *    last successfully committed status+POL-ID and how many rows
+      *    were in FPEXTOUT at that point, so a dropped connection on
+      *    a large extract can resume without skipping or duplicating
+      *    rows (status is part of the key because C1 is ORDERed BY
+      *    status, policy_id for the req 001 control break - a
+      *    policy_id-only cutoff would silently skip rows in
+      *    later-sorting status groups)
+       01  CKPT-FILE-REC.
+           05  CKPT-REC-STATUS     PIC  X(10).
+           05  FILLER              PIC  X(1).
+           05  CKPT-REC-ID         PIC  X(10).
+           05  FILLER              PIC  X(1).
+           05  CKPT-REC-ROWCOUNT   PIC  9(8).
+
        WORKING-STORAGE             SECTION.
+       01  WS-PARM-FILE-STATUS     PIC  X(2).
+       01  WS-ERRLOG-STATUS        PIC  X(2).
+       01  WS-EXTRACT-STATUS       PIC  X(2).
+       01  WS-EXTTMP-STATUS        PIC  X(2).
+       01  WS-CKPT-FILE-STATUS     PIC  X(2).
+       01  WS-CKPT-INTERVAL        PIC  9(5)  VALUE 100.
+       01  WS-CKPT-COUNT           PIC  9(8)  VALUE ZERO.
+       01  WS-CKPT-ROWCOUNT        PIC  9(8)  VALUE ZERO.
+       01  WS-CUM-EXTRACT-COUNT    PIC  9(8)  VALUE ZERO.
+       01  WS-TRUNC-IDX            PIC  9(8).
+
+       01  WS-EXTRACT-OPENED       PIC  X(1)  VALUE "N".
+       01  WS-EXTRACT-OK           PIC  X(1)  VALUE "N".
+
        01  D-POL-REC.
            05  D-POL-ID            PIC  X(10).
            05  FILLER              PIC  X(2)  VALUE SPACE.
@@ -25,22 +138,95 @@
            05  D-POL-PREMIUM       PIC  ZZ,ZZZ,ZZ9.
            05  FILLER              PIC  X(2)  VALUE SPACE.
            05  D-POL-STATUS        PIC  X(10).
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-POL-CURRENCY      PIC  X(3).
+
+       01  D-TOTAL-REC.
+      *    label widened so D-TOTAL-PREMIUM lines up under the same
+      *    column as D-POL-PREMIUM (D-POL-ID(10)+filler(2)+
+      *    D-POL-HOLDER(20)+filler(2) = 34 chars before the premium),
+      *    and the premium picture matches D-POL-PREMIUM's
+           05  D-TOTAL-LABEL       PIC  X(32).
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-TOTAL-PREMIUM     PIC  ZZ,ZZZ,ZZ9.
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-TOTAL-CCY         PIC  X(3).
+
+       01  WS-PREV-STATUS          PIC  X(10) VALUE SPACE.
+       01  WS-FIRST-ROW            PIC  X(1)  VALUE "Y".
+           88  WS-IS-FIRST-ROW            VALUE "Y".
+      *    same size as WS-PREMIUM-CONVERTED below - these accumulate
+      *    that field every row, and a narrower PIC here would let ADD
+      *    silently drop high-order digits with no ON SIZE ERROR
+       01  WS-STATUS-SUBTOTAL      PIC  S9(12)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL          PIC  S9(12)V99 VALUE ZERO.
+       01  WS-FETCH-TALLY          PIC  9(08)      VALUE ZERO.
+
+       01  WS-RUN-MODE             PIC  X(1)  VALUE "F".
+           88  WS-MODE-MAINTENANCE       VALUE "M".
+           88  WS-MODE-FETCH              VALUE "F".
+
+       01  WS-MAINT-CHOICE         PIC  X(1).
+       01  WS-MAINT-CONTINUE       PIC  X(1)  VALUE "Y".
+           88  WS-MAINT-DONE              VALUE "N".
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE "testdb".
        01  USERNAME                PIC  X(30) VALUE "postgres".
        01  PASSWD                  PIC  X(10) VALUE SPACE.
 
+       01  SEL-REC-VARS.
+      *    optional selection criteria for the C1 cursor - left as
+      *    SPACES to mean "no filter on this column"
+           05  SEL-ID-FROM         PIC  X(10).
+           05  SEL-ID-TO           PIC  X(10).
+           05  SEL-STATUS          PIC  X(10).
+           05  SEL-HOLDER          PIC  X(50).
+      *    restart cutoff - CKPT-STATUS must be checked first because
+      *    C1 is ORDERed BY status, policy_id; a policy_id-only cutoff
+      *    would incorrectly skip rows in status groups that sort
+      *    after the checkpointed status
+           05  CKPT-STATUS         PIC  X(10).
+           05  CKPT-ID             PIC  X(10).
+
        01  POL-REC-VARS.
            05  POL-ID              PIC  X(10).
            05  POL-HOLDER          PIC  X(50).
            05  POL-PREMIUM         PIC  S9(10)V99.
            05  POL-STATUS          PIC  X(10).
+           05  POL-CURRENCY        PIC  X(3).
 
-       01  POL-CNT                 PIC  9(04).
+       01  POL-CNT                 PIC  9(08).
+       01  SQL-ROW-COUNT           PIC  S9(9) COMP-5.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *    currency conversion table for the premium summary - one
+      *    reporting currency (WS-REPORT-CCY) so mixed-currency
+      *    premiums aren't silently summed together
+       01  WS-REPORT-CCY            PIC  X(3)  VALUE "VND".
+       01  WS-PREMIUM-CONVERTED     PIC  S9(12)V99.
+       01  WS-XRATE-IDX             PIC  9(2).
+       01  WS-XRATE-DATA.
+      *    rate = VND equivalent of 1 unit of the currency, so two
+      *    lookups and a divide convert any listed currency into any
+      *    other listed currency without a combinatorial rate table
+           05  FILLER               PIC  X(13) VALUE "VND0000010000".
+           05  FILLER               PIC  X(13) VALUE "USD0250000000".
+           05  FILLER               PIC  X(13) VALUE "EUR0270000000".
+           05  FILLER               PIC  X(13) VALUE "JPY0001700000".
+       01  WS-XRATE-TAB REDEFINES WS-XRATE-DATA.
+           05  WS-XRATE-ENTRY OCCURS 4 TIMES.
+               10  WS-XRATE-CCY     PIC  X(3).
+               10  WS-XRATE-RATE    PIC  9(6)V9(4).
+
+       01  WS-LOOKUP-CCY            PIC  X(3).
+       01  WS-LOOKUP-RATE           PIC  9(6)V9(4).
+       01  WS-POL-RATE              PIC  9(6)V9(4).
+       01  WS-RPT-RATE              PIC  9(6)V9(4).
+       01  WS-XRATE-FOUND           PIC  X(1).
+           88  WS-XRATE-IS-FOUND         VALUE "Y".
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -50,27 +236,254 @@
       *    WHENEVER IS NOT YET SUPPORTED :(
       *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
 
+           PERFORM READ-PARM-RTN.
+
       *    CONNECT
-           MOVE  "testdb"          TO   DBNAME.
-           MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
+           MOVE  PARM-DBNAME       TO   DBNAME.
+           MOVE  PARM-USERNAME     TO   USERNAME.
+           MOVE  PARM-PASSWD       TO   PASSWD.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
-      *    SELECT COUNT(*) INTO HOST-VARIABLE
+           IF  WS-MODE-MAINTENANCE
+               PERFORM MAINT-RTN
+           ELSE
+               PERFORM FETCH-RTN
+           END-IF.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "*** FETCHTBL FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       READ-PARM-RTN.
+      ******************************************************************
+           MOVE  SPACES             TO   PARM-MODE PARM-DBNAME
+                                          PARM-USERNAME PARM-PASSWD
+                                          PARM-SEL-ID-FROM
+                                          PARM-SEL-ID-TO
+                                          PARM-SEL-STATUS
+                                          PARM-SEL-HOLDER
+                                          PARM-RESTART-FLAG
+                                          PARM-REPORT-CCY.
+           OPEN INPUT PARM-FILE.
+           IF  WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+               IF  WS-PARM-FILE-STATUS NOT = "00"
+                   MOVE SPACES      TO   PARM-MODE PARM-DBNAME
+                                         PARM-USERNAME PARM-PASSWD
+                                         PARM-SEL-ID-FROM
+                                         PARM-SEL-ID-TO
+                                         PARM-SEL-STATUS
+                                         PARM-SEL-HOLDER
+                                         PARM-RESTART-FLAG
+                                         PARM-REPORT-CCY
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+
+      *    defaults when the parameter file is missing or a field in
+      *    it is left blank
+           IF  PARM-DBNAME = SPACES
+               MOVE "testdb"        TO   PARM-DBNAME
+           END-IF.
+           IF  PARM-USERNAME = SPACES
+               MOVE "postgres"      TO   PARM-USERNAME
+           END-IF.
+           IF  PARM-REPORT-CCY = SPACES
+               MOVE "VND"           TO   PARM-REPORT-CCY
+           END-IF.
+           MOVE  PARM-REPORT-CCY    TO   WS-REPORT-CCY.
+
+      *    validate the reporting currency once here rather than on
+      *    every CONVERT-PREMIUM-RTN call - an unrecognized FPPARMS
+      *    code would otherwise leave WS-RPT-RATE at LOOKUP-XRATE-RTN's
+      *    rate-1 default with no warning, silently mis-converting
+      *    every premium in the summary (the same failure req 009 was
+      *    written to close, on the reporting-currency side)
+           MOVE  WS-REPORT-CCY      TO    WS-LOOKUP-CCY.
+           PERFORM LOOKUP-XRATE-RTN.
+           IF  NOT WS-XRATE-IS-FOUND
+               DISPLAY "*** WARNING: UNKNOWN REPORT CURRENCY CODE "
+                       WS-REPORT-CCY " - DEFAULTING TO VND"
+               MOVE  SPACES              TO   LOG-POL-ID
+               MOVE  ZERO                TO   LOG-SQLCODE
+               MOVE  SPACES              TO   LOG-SQLSTATE
+               STRING "UNKNOWN REPORT CURRENCY CODE "
+                                     DELIMITED BY SIZE
+                      WS-REPORT-CCY      DELIMITED BY SIZE
+                      " - DEFAULTED TO VND" DELIMITED BY SIZE
+                      INTO LOG-MESSAGE
+               PERFORM WRITE-AUDIT-LOG-RTN
+               MOVE  "VND"           TO   WS-REPORT-CCY
+           END-IF.
+
+           IF  PARM-MODE = "M" OR PARM-MODE = "F"
+               MOVE PARM-MODE       TO   WS-RUN-MODE
+           ELSE
+               PERFORM SELECT-RUN-MODE-RTN
+           END-IF.
+
+      *    targeted pull criteria for the C1 cursor - blank means
+      *    "no filter on this column"
+           MOVE  PARM-SEL-ID-FROM   TO   SEL-ID-FROM.
+           MOVE  PARM-SEL-ID-TO     TO   SEL-ID-TO.
+           MOVE  PARM-SEL-STATUS    TO   SEL-STATUS.
+           MOVE  PARM-SEL-HOLDER    TO   SEL-HOLDER.
+
+      *    restart: pick up the WHERE clause cutoff (status+POL-ID)
+      *    and extract-file row count left by a previous interrupted
+      *    run's checkpoint, instead of starting at row one
+           MOVE  SPACES              TO  CKPT-STATUS CKPT-ID.
+           MOVE  ZERO                 TO  WS-CKPT-ROWCOUNT.
+           IF  PARM-RESTART-FLAG = "Y"
+               OPEN INPUT CKPT-FILE
+               IF  WS-CKPT-FILE-STATUS = "00"
+                   READ CKPT-FILE
+                   IF  WS-CKPT-FILE-STATUS = "00"
+                       MOVE CKPT-REC-STATUS     TO  CKPT-STATUS
+                       MOVE CKPT-REC-ID         TO  CKPT-ID
+                       MOVE CKPT-REC-ROWCOUNT   TO  WS-CKPT-ROWCOUNT
+                   END-IF
+                   CLOSE CKPT-FILE
+               END-IF
+      *        drop any rows FPEXTOUT gained after the last checkpoint
+      *        but before the crash, so C1 resuming from CKPT-ID/
+      *        CKPT-STATUS doesn't re-write (duplicate) them
+               PERFORM TRUNCATE-EXTRACT-RTN
+           END-IF.
+
+      ******************************************************************
+       SELECT-RUN-MODE-RTN.
+      ******************************************************************
+           DISPLAY "SELECT RUN MODE: (F)ETCH/REPORT  (M)AINTENANCE ["
+                   "DEFAULT F] " WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE FROM CONSOLE.
+           IF  WS-RUN-MODE NOT = "M"
+               MOVE "F" TO WS-RUN-MODE
+           END-IF.
+
+      ******************************************************************
+       TRUNCATE-EXTRACT-RTN.
+      ******************************************************************
+      *    LINE SEQUENTIAL has no in-place truncate, so the first
+      *    WS-CKPT-ROWCOUNT rows of FPEXTOUT (the ones already safely
+      *    committed as of the last checkpoint) are copied out to a
+      *    scratch file and back, discarding anything appended after
+      *    that point. If either file is missing/unreadable this is
+      *    skipped and FPEXTOUT is left as-is - the worst case is then
+      *    the pre-existing duplicate-row risk this routine exists to
+      *    remove, not a new failure.
+           MOVE  ZERO                TO   WS-TRUNC-IDX.
+           OPEN OUTPUT EXTRACT-TEMP-FILE.
+           IF  WS-EXTTMP-STATUS = "00"
+               OPEN INPUT EXTRACT-FILE
+               IF  WS-EXTRACT-STATUS = "00"
+                   PERFORM UNTIL WS-EXTRACT-STATUS NOT = "00"
+                           OR WS-TRUNC-IDX >= WS-CKPT-ROWCOUNT
+                       READ EXTRACT-FILE INTO EXTRACT-TEMP-REC
+                       IF  WS-EXTRACT-STATUS = "00"
+                           WRITE EXTRACT-TEMP-REC
+                           IF  WS-EXTTMP-STATUS NOT = "00"
+                               DISPLAY "*** WARNING: EXTRACT TRUNCATE "
+                                       "SCRATCH WRITE FAILED - STATUS="
+                                       WS-EXTTMP-STATUS
+                           END-IF
+                           ADD  1  TO  WS-TRUNC-IDX
+                       END-IF
+                   END-PERFORM
+                   CLOSE EXTRACT-FILE
+               END-IF
+               CLOSE EXTRACT-TEMP-FILE
+           END-IF.
+
+      *    copy the preserved rows back into FPEXTOUT - OPEN OUTPUT
+      *    truncates it to empty first, so anything not copied back
+      *    (i.e. rows written after the last checkpoint) is dropped
+           OPEN OUTPUT EXTRACT-FILE.
+           IF  WS-EXTRACT-STATUS = "00"
+               OPEN INPUT EXTRACT-TEMP-FILE
+               IF  WS-EXTTMP-STATUS = "00"
+                   PERFORM UNTIL WS-EXTTMP-STATUS NOT = "00"
+                       READ EXTRACT-TEMP-FILE INTO EXTRACT-TEMP-REC
+                       IF  WS-EXTTMP-STATUS = "00"
+                           WRITE EXTRACT-FILE-REC FROM EXTRACT-TEMP-REC
+                           IF  WS-EXTRACT-STATUS NOT = "00"
+                               DISPLAY "*** WARNING: EXTRACT TRUNCATE "
+                                       "RESTORE WRITE FAILED - STATUS="
+                                       WS-EXTRACT-STATUS
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE EXTRACT-TEMP-FILE
+               END-IF
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+      ******************************************************************
+       FETCH-RTN.
+      ******************************************************************
+      *    SELECT COUNT(*) INTO HOST-VARIABLE - same WHERE predicate as
+      *    the C1 cursor below, so a targeted pull still reconciles
+      *    against POL-CNT instead of comparing a filtered fetch count
+      *    to a full-table count
+      *    the restart cutoff is a compound (status, policy_id) test,
+      *    not a plain policy_id compare - C1 below is ORDERed BY
+      *    status, policy_id, so "already processed" means "sorts at
+      *    or before (CKPT-STATUS, CKPT-ID)" in that composite order,
+      *    not merely "policy_id <= CKPT-ID"
            EXEC SQL
                SELECT COUNT(*) INTO :POL-CNT FROM policies
+                      WHERE (TRIM(:SEL-ID-FROM) = '' OR
+                                policy_id >= :SEL-ID-FROM)
+                        AND  (TRIM(:SEL-ID-TO)   = '' OR
+                                policy_id <= :SEL-ID-TO)
+                        AND  (TRIM(:SEL-STATUS)  = '' OR
+                                status = :SEL-STATUS)
+                        AND  (TRIM(:SEL-HOLDER)  = '' OR
+                                holder_name LIKE :SEL-HOLDER)
+                        AND  (TRIM(:CKPT-STATUS) = '' OR
+                                status > :CKPT-STATUS OR
+                                (status = :CKPT-STATUS AND
+                                 policy_id > :CKPT-ID))
            END-EXEC.
            DISPLAY "TONG SO DON BAO HIEM: " POL-CNT.
 
-      *    DECLARE CURSOR
+      *    DECLARE CURSOR (ORDERed BY status so the control break below
+      *    can detect a change of POL-STATUS and sub-total by status;
+      *    the WHERE clause lets a run target a policy_id range, a
+      *    status, or a holder-name pattern instead of always pulling
+      *    the whole table)
+      *    WITH HOLD keeps C1 open across the COMMIT WORK issued every
+      *    WS-CKPT-INTERVAL rows below - without it PostgreSQL/ECPG
+      *    closes the cursor on the first checkpoint commit and the
+      *    very next FETCH C1 fails, cutting any run over
+      *    WS-CKPT-INTERVAL rows short
            EXEC SQL
-               DECLARE C1 CURSOR FOR
-               SELECT policy_id, holder_name, premium, status
+               DECLARE C1 CURSOR WITH HOLD FOR
+               SELECT policy_id, holder_name, premium, status,
+                      currency_code
                       FROM policies
-                      ORDER BY policy_id
+                      WHERE (TRIM(:SEL-ID-FROM) = '' OR
+                                policy_id >= :SEL-ID-FROM)
+                        AND  (TRIM(:SEL-ID-TO)   = '' OR
+                                policy_id <= :SEL-ID-TO)
+                        AND  (TRIM(:SEL-STATUS)  = '' OR
+                                status = :SEL-STATUS)
+                        AND  (TRIM(:SEL-HOLDER)  = '' OR
+                                holder_name LIKE :SEL-HOLDER)
+                        AND  (TRIM(:CKPT-STATUS) = '' OR
+                                status > :CKPT-STATUS OR
+                                (status = :CKPT-STATUS AND
+                                 policy_id > :CKPT-ID))
+                      ORDER BY status, policy_id
            END-EXEC.
            EXEC SQL
                OPEN C1
@@ -81,23 +494,138 @@
            DISPLAY "NO   NAME                 SALARY".
            DISPLAY "---- -------------------- ------".
 
+      *    a restart run only re-fetches rows after the checkpoint, so
+      *    it must EXTEND the extract file (already truncated back to
+      *    WS-CKPT-ROWCOUNT rows by TRUNCATE-EXTRACT-RTN above)
+      *    instead of truncating it back to empty
+           IF  PARM-RESTART-FLAG = "Y"
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           IF  WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "*** WARNING: COULD NOT OPEN " "FPEXTOUT"
+                       " - STATUS=" WS-EXTRACT-STATUS
+                       " - EXTRACT WILL BE SKIPPED THIS RUN"
+               MOVE "N"             TO    WS-EXTRACT-OPENED
+               MOVE "N"             TO    WS-EXTRACT-OK
+           ELSE
+               MOVE "Y"             TO    WS-EXTRACT-OPENED
+               MOVE "Y"             TO    WS-EXTRACT-OK
+           END-IF.
+
+           MOVE "Y"                TO    WS-FIRST-ROW.
+           MOVE ZERO                TO    WS-STATUS-SUBTOTAL.
+           MOVE ZERO                TO    WS-GRAND-TOTAL.
+           MOVE ZERO                TO    WS-FETCH-TALLY.
+           MOVE WS-CKPT-ROWCOUNT    TO    WS-CUM-EXTRACT-COUNT.
+
            EXEC SQL
                FETCH C1 INTO :POL-ID, :POL-HOLDER, :POL-PREMIUM,
-                                :POL-STATUS
+                                :POL-STATUS, :POL-CURRENCY
            END-EXEC.
            PERFORM UNTIL SQLCODE NOT = ZERO
+              IF  NOT WS-IS-FIRST-ROW
+                  AND POL-STATUS NOT = WS-PREV-STATUS
+                  PERFORM PRINT-SUBTOTAL-RTN
+              END-IF
+              PERFORM CONVERT-PREMIUM-RTN
               MOVE  POL-ID          TO    D-POL-ID
               MOVE  POL-HOLDER      TO    D-POL-HOLDER
               MOVE  POL-PREMIUM     TO    D-POL-PREMIUM
               MOVE  POL-STATUS      TO    D-POL-STATUS
+              MOVE  POL-CURRENCY    TO    D-POL-CURRENCY
               DISPLAY D-POL-REC
+              IF  WS-EXTRACT-OK = "Y"
+                  WRITE  EXTRACT-FILE-REC FROM D-POL-REC
+                  IF  WS-EXTRACT-STATUS NOT = "00"
+                      DISPLAY "*** WARNING: EXTRACT WRITE FAILED FOR "
+                              "POL-ID " POL-ID " - STATUS="
+                              WS-EXTRACT-STATUS
+                              " - EXTRACT SKIPPED FOR REST OF RUN"
+                      MOVE "N"        TO    WS-EXTRACT-OK
+                  ELSE
+                      ADD  1          TO    WS-CUM-EXTRACT-COUNT
+                  END-IF
+              END-IF
+
+              ADD   WS-PREMIUM-CONVERTED  TO    WS-STATUS-SUBTOTAL
+              ADD   WS-PREMIUM-CONVERTED  TO    WS-GRAND-TOTAL
+              ADD   1               TO    WS-FETCH-TALLY
+              MOVE  POL-STATUS      TO    WS-PREV-STATUS
+              MOVE  "N"              TO   WS-FIRST-ROW
+
+      *       checkpoint/restart: commit every WS-CKPT-INTERVAL rows
+      *       and persist the last processed POL-ID, so a dropped
+      *       connection can resume here instead of from policy_id zero
+              ADD   1                TO    WS-CKPT-COUNT
+              IF  WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                  EXEC SQL
+                      COMMIT WORK
+                  END-EXEC
+                  PERFORM WRITE-CKPT-RTN
+                  MOVE ZERO           TO    WS-CKPT-COUNT
+              END-IF
 
               EXEC SQL
                   FETCH C1 INTO :POL-ID, :POL-HOLDER, :POL-PREMIUM,
-                                :POL-STATUS
+                                :POL-STATUS, :POL-CURRENCY
               END-EXEC
            END-PERFORM.
 
+      *    SQLCODE +10 just means "no more rows" (normal end of
+      *    cursor); anything else ending the loop is a real error that
+      *    WHENEVER would have caught if it were supported here.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           ELSE
+      *        clean finish - clear the checkpoint so a future restart
+      *        run doesn't skip rows thinking this run is incomplete.
+      *        Field-level moves (not MOVE SPACES TO the whole group)
+      *        so the numeric CKPT-REC-ROWCOUNT is left holding a
+      *        valid zero rather than space bytes.
+               MOVE SPACES             TO   CKPT-REC-STATUS
+                                             CKPT-REC-ID
+               MOVE ZERO               TO   CKPT-REC-ROWCOUNT
+               OPEN OUTPUT CKPT-FILE
+               IF  WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "*** WARNING: COULD NOT OPEN " "FPCKPT"
+                           " - STATUS=" WS-CKPT-FILE-STATUS
+               ELSE
+                   WRITE CKPT-FILE-REC
+                   CLOSE CKPT-FILE
+               END-IF
+           END-IF.
+
+           IF  NOT WS-IS-FIRST-ROW
+               PERFORM PRINT-SUBTOTAL-RTN
+           END-IF.
+           MOVE "GRAND TOTAL"       TO    D-TOTAL-LABEL.
+           MOVE WS-GRAND-TOTAL      TO    D-TOTAL-PREMIUM.
+           MOVE WS-REPORT-CCY       TO    D-TOTAL-CCY.
+           DISPLAY D-TOTAL-REC.
+
+           IF  WS-EXTRACT-OPENED = "Y"
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+      *    RECONCILIATION - compare rows actually fetched against
+      *    SELECT COUNT(*); silently trusting the cursor would miss
+      *    lock contention or a bad WHERE clause returning fewer rows
+           IF  WS-FETCH-TALLY NOT = POL-CNT
+               DISPLAY "*** WARNING: ROW COUNT MISMATCH *** COUNT="
+                       POL-CNT " FETCHED=" WS-FETCH-TALLY
+               MOVE  POL-ID               TO   LOG-POL-ID
+               MOVE  ZERO                 TO   LOG-SQLCODE
+               MOVE  SPACES                TO  LOG-SQLSTATE
+               STRING "COUNT MISMATCH: COUNT=" DELIMITED BY SIZE
+                      POL-CNT               DELIMITED BY SIZE
+                      " FETCHED="           DELIMITED BY SIZE
+                      WS-FETCH-TALLY        DELIMITED BY SIZE
+                      INTO LOG-MESSAGE
+               PERFORM WRITE-AUDIT-LOG-RTN
+           END-IF.
+
       *    CLOSE CURSOR
            EXEC SQL
                CLOSE C1
@@ -108,19 +636,252 @@
                COMMIT WORK
            END-EXEC.
 
-      *    DISCONNECT
+      ******************************************************************
+       PRINT-SUBTOTAL-RTN.
+      ******************************************************************
+           STRING "SUBTOTAL " WS-PREV-STATUS DELIMITED BY SIZE
+                  INTO D-TOTAL-LABEL.
+           MOVE WS-STATUS-SUBTOTAL  TO    D-TOTAL-PREMIUM.
+           MOVE WS-REPORT-CCY       TO    D-TOTAL-CCY.
+           DISPLAY D-TOTAL-REC.
+           MOVE ZERO                TO    WS-STATUS-SUBTOTAL.
+
+      ******************************************************************
+       CONVERT-PREMIUM-RTN.
+      ******************************************************************
+      *    converts POL-PREMIUM from its own POL-CURRENCY into the
+      *    single WS-REPORT-CCY the summary totals are kept in, via the
+      *    WS-XRATE-TAB lookup table; a blank currency code (legacy,
+      *    pre-req-009 data) is treated as already being in the
+      *    reporting currency (rate of 1). A non-blank code that isn't
+      *    in the table is NOT silently treated as rate 1 - since
+      *    req 009 exists specifically so mixed currencies aren't
+      *    silently summed together, that case is flagged to the
+      *    console and the audit log instead
+           MOVE  POL-CURRENCY        TO    WS-LOOKUP-CCY.
+           PERFORM LOOKUP-XRATE-RTN.
+           MOVE  WS-LOOKUP-RATE      TO    WS-POL-RATE.
+           IF  NOT WS-XRATE-IS-FOUND
+               DISPLAY "*** WARNING: UNKNOWN CURRENCY CODE "
+                       POL-CURRENCY " ON POL-ID " POL-ID
+                       " - TREATED AS RATE 1 IN TOTALS"
+               MOVE  POL-ID              TO   LOG-POL-ID
+               MOVE  ZERO                TO   LOG-SQLCODE
+               MOVE  SPACES              TO   LOG-SQLSTATE
+               STRING "UNKNOWN CURRENCY CODE " DELIMITED BY SIZE
+                      POL-CURRENCY          DELIMITED BY SIZE
+                      " ON POL-ID "         DELIMITED BY SIZE
+                      POL-ID                DELIMITED BY SIZE
+                      INTO LOG-MESSAGE
+               PERFORM WRITE-AUDIT-LOG-RTN
+           END-IF.
+
+           MOVE  WS-REPORT-CCY       TO    WS-LOOKUP-CCY.
+           PERFORM LOOKUP-XRATE-RTN.
+           MOVE  WS-LOOKUP-RATE      TO    WS-RPT-RATE.
+
+           COMPUTE WS-PREMIUM-CONVERTED ROUNDED =
+               POL-PREMIUM * WS-POL-RATE / WS-RPT-RATE.
+
+      ******************************************************************
+       LOOKUP-XRATE-RTN.
+      ******************************************************************
+           MOVE  1                  TO    WS-LOOKUP-RATE.
+           MOVE  "Y"                 TO    WS-XRATE-FOUND.
+           IF  WS-LOOKUP-CCY NOT = SPACES
+               MOVE  "N"             TO    WS-XRATE-FOUND
+               PERFORM VARYING WS-XRATE-IDX FROM 1 BY 1
+                       UNTIL WS-XRATE-IDX > 4
+                   IF  WS-XRATE-CCY (WS-XRATE-IDX) = WS-LOOKUP-CCY
+                       MOVE  WS-XRATE-RATE (WS-XRATE-IDX)
+                                         TO   WS-LOOKUP-RATE
+                       MOVE  "Y"         TO   WS-XRATE-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      ******************************************************************
+       WRITE-CKPT-RTN.
+      ******************************************************************
+           MOVE  POL-STATUS          TO   CKPT-REC-STATUS.
+           MOVE  POL-ID              TO   CKPT-REC-ID.
+           MOVE  WS-CUM-EXTRACT-COUNT TO  CKPT-REC-ROWCOUNT.
+           OPEN OUTPUT CKPT-FILE.
+           IF  WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CHECKPOINT WRITE FAILED FOR "
+                       "POL-ID " POL-ID " - STATUS="
+                       WS-CKPT-FILE-STATUS
+           ELSE
+               WRITE CKPT-FILE-REC
+               CLOSE CKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       MAINT-RTN.
+      ******************************************************************
+           MOVE "Y" TO WS-MAINT-CONTINUE.
+           PERFORM UNTIL WS-MAINT-DONE
+               DISPLAY " "
+               DISPLAY "---- POLICY MAINTENANCE ----"
+               DISPLAY "1 = INSERT NEW POLICY"
+               DISPLAY "2 = UPDATE POLICY"
+               DISPLAY "3 = CANCEL POLICY"
+               DISPLAY "0 = EXIT MAINTENANCE"
+               DISPLAY "CHOICE: " WITH NO ADVANCING
+               ACCEPT WS-MAINT-CHOICE FROM CONSOLE
+               EVALUATE WS-MAINT-CHOICE
+                   WHEN "1" PERFORM MAINT-INSERT-RTN
+                   WHEN "2" PERFORM MAINT-UPDATE-RTN
+                   WHEN "3" PERFORM MAINT-CANCEL-RTN
+                   WHEN "0" MOVE "N" TO WS-MAINT-CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE, TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM.
+
+      ******************************************************************
+       MAINT-INSERT-RTN.
+      ******************************************************************
+           DISPLAY "POLICY ID       : " WITH NO ADVANCING.
+           ACCEPT POL-ID FROM CONSOLE.
+           DISPLAY "HOLDER NAME     : " WITH NO ADVANCING.
+           ACCEPT POL-HOLDER FROM CONSOLE.
+           DISPLAY "PREMIUM         : " WITH NO ADVANCING.
+           ACCEPT POL-PREMIUM FROM CONSOLE.
+           DISPLAY "STATUS          : " WITH NO ADVANCING.
+           ACCEPT POL-STATUS FROM CONSOLE.
+           DISPLAY "CURRENCY (3-CHAR, BLANK=VND) : " WITH NO ADVANCING.
+           ACCEPT POL-CURRENCY FROM CONSOLE.
+           IF  POL-CURRENCY = SPACES
+               MOVE "VND"           TO   POL-CURRENCY
+           END-IF.
+      *    POL-ID is the primary key - the incident that motivated
+      *    this maintenance mode was a blank field getting into
+      *    policies, so it gets the same required check as holder name
+           IF  POL-ID = SPACES
+               DISPLAY "POLICY ID IS REQUIRED - INSERT ABORTED"
+           ELSE
+               IF  POL-HOLDER = SPACES
+                   DISPLAY "HOLDER NAME IS REQUIRED - INSERT ABORTED"
+               ELSE
+                   MOVE  POL-CURRENCY    TO   WS-LOOKUP-CCY
+                   PERFORM LOOKUP-XRATE-RTN
+                   IF  NOT WS-XRATE-IS-FOUND
+                       DISPLAY "UNKNOWN CURRENCY CODE " POL-CURRENCY
+                               " - INSERT ABORTED"
+                   ELSE
+                       EXEC SQL
+                           INSERT INTO policies
+                                  (policy_id, holder_name, premium,
+                                            status, currency_code)
+                           VALUES (:POL-ID, :POL-HOLDER, :POL-PREMIUM,
+                                         :POL-STATUS, :POL-CURRENCY)
+                       END-EXEC
+                       IF  SQLCODE NOT = ZERO
+                           PERFORM ERROR-RTN
+                       ELSE
+                           EXEC SQL
+                               COMMIT WORK
+                           END-EXEC
+                           DISPLAY "POLICY " POL-ID " INSERTED"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       MAINT-UPDATE-RTN.
+      ******************************************************************
+           DISPLAY "POLICY ID TO UPDATE : " WITH NO ADVANCING.
+           ACCEPT POL-ID FROM CONSOLE.
+           DISPLAY "NEW HOLDER NAME      : " WITH NO ADVANCING.
+           ACCEPT POL-HOLDER FROM CONSOLE.
+           DISPLAY "NEW PREMIUM          : " WITH NO ADVANCING.
+           ACCEPT POL-PREMIUM FROM CONSOLE.
+           DISPLAY "NEW STATUS           : " WITH NO ADVANCING.
+           ACCEPT POL-STATUS FROM CONSOLE.
+           DISPLAY "NEW CURRENCY (3-CHAR, BLANK=VND) : "
+                   WITH NO ADVANCING.
+           ACCEPT POL-CURRENCY FROM CONSOLE.
+           IF  POL-CURRENCY = SPACES
+               MOVE "VND"           TO   POL-CURRENCY
+           END-IF.
+           IF  POL-HOLDER = SPACES
+               DISPLAY "HOLDER NAME IS REQUIRED - UPDATE ABORTED"
+           ELSE
+               MOVE  POL-CURRENCY    TO   WS-LOOKUP-CCY
+               PERFORM LOOKUP-XRATE-RTN
+               IF  NOT WS-XRATE-IS-FOUND
+                   DISPLAY "UNKNOWN CURRENCY CODE " POL-CURRENCY
+                           " - UPDATE ABORTED"
+               ELSE
+                   EXEC SQL
+                       UPDATE policies
+                          SET holder_name   = :POL-HOLDER,
+                              premium       = :POL-PREMIUM,
+                              status        = :POL-STATUS,
+                              currency_code = :POL-CURRENCY
+                        WHERE policy_id     = :POL-ID
+                   END-EXEC
+                   IF  SQLCODE NOT = ZERO
+                       PERFORM ERROR-RTN
+                   ELSE
+                       EXEC SQL
+                           GET DIAGNOSTICS :SQL-ROW-COUNT = ROW_COUNT
+                       END-EXEC
+      *                a POL-ID that matches no row still returns
+      *                SQLCODE=0 from an UPDATE - GET DIAGNOSTICS is
+      *                the only way to tell "nothing was updated" from
+      *                a genuine success
+                       IF  SQL-ROW-COUNT = 0
+                           DISPLAY "POLICY " POL-ID " NOT FOUND - "
+                                   "NO ROWS UPDATED"
+                       ELSE
+                           EXEC SQL
+                               COMMIT WORK
+                           END-EXEC
+                           DISPLAY "POLICY " POL-ID " UPDATED"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       MAINT-CANCEL-RTN.
+      ******************************************************************
+           DISPLAY "POLICY ID TO CANCEL : " WITH NO ADVANCING.
+           ACCEPT POL-ID FROM CONSOLE.
            EXEC SQL
-               DISCONNECT ALL
+               UPDATE policies
+                  SET status = 'CANCELLED'
+                WHERE policy_id = :POL-ID
            END-EXEC.
-
-      *    END
-           DISPLAY "*** FETCHTBL FINISHED ***".
-           STOP RUN.
-           
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+           ELSE
+               EXEC SQL
+                   GET DIAGNOSTICS :SQL-ROW-COUNT = ROW_COUNT
+               END-EXEC
+               IF  SQL-ROW-COUNT = 0
+                   DISPLAY "POLICY " POL-ID " NOT FOUND - "
+                           "NO ROWS CANCELLED"
+               ELSE
+                   EXEC SQL
+                       COMMIT WORK
+                   END-EXEC
+                   DISPLAY "POLICY " POL-ID " CANCELLED"
+               END-IF
+           END-IF.
 
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           MOVE  POL-ID             TO   LOG-POL-ID.
+           MOVE  SQLCODE             TO   LOG-SQLCODE.
+           MOVE  SQLSTATE            TO   LOG-SQLSTATE.
+           MOVE  SQLERRMC            TO   LOG-MESSAGE.
+           PERFORM WRITE-AUDIT-LOG-RTN.
+
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
@@ -144,3 +905,17 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
       ******************************************************************
+       WRITE-AUDIT-LOG-RTN.
+      ******************************************************************
+      *    ERR-LOG-FILE-REC is populated by the caller (ERROR-RTN, or
+      *    the reconciliation check in FETCH-RTN) before this is
+      *    performed.
+           ACCEPT LOG-DATE          FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME          FROM TIME.
+           OPEN EXTEND ERR-LOG-FILE.
+           IF  WS-ERRLOG-STATUS NOT = "00"
+               OPEN OUTPUT ERR-LOG-FILE
+           END-IF.
+           WRITE ERR-LOG-FILE-REC.
+           CLOSE ERR-LOG-FILE.
+      ******************************************************************
