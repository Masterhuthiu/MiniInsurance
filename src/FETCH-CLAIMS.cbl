@@ -0,0 +1,271 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  FETCH-CLAIMS --- demonstrates CONNECT, SELECT COUNT(*),
+      *                    DECLARE cursor, FETCH cursor, COMMIT,
+      *                    ROLLBACK, DISCONNECT
+      *
+      *  Reports total claims paid against each policy's premium, so
+      *  loss ratios don't have to be tracked in a side spreadsheet.
+      *  Mirrors the structure of FETCH-POLICY.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 FETCH-CLAIMS.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-FILE
+                                    ASSIGN TO "FCPARMS"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT ERR-LOG-FILE     ASSIGN TO "FCERRLOG"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-ERRLOG-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  PARM-FILE.
+       01  PARM-FILE-REC.
+      *    same run-time CONNECT parameter approach as FETCH-POLICY -
+      *    no compiled-in DB name/credentials to recompile around
+           05  PARM-DBNAME         PIC  X(30).
+           05  PARM-USERNAME       PIC  X(30).
+           05  PARM-PASSWD         PIC  X(10).
+
+       FD  ERR-LOG-FILE.
+      *    persistent audit trail of every ERROR-RTN occurrence, same
+      *    shape as FETCH-POLICY's
+       01  ERR-LOG-FILE-REC.
+           05  LOG-DATE            PIC  9(8).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-TIME            PIC  9(8).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-POL-ID          PIC  X(10).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-SQLCODE         PIC  S9(9).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-SQLSTATE        PIC  X(5).
+           05  FILLER              PIC  X(1)  VALUE SPACE.
+           05  LOG-MESSAGE         PIC  X(70).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-PARM-FILE-STATUS     PIC  X(2).
+       01  WS-ERRLOG-STATUS        PIC  X(2).
+
+       01  D-CLAIM-REC.
+           05  D-POL-ID            PIC  X(10).
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-PREMIUM           PIC  ZZ,ZZZ,ZZ9.
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-CLAIMS-PAID       PIC  ZZ,ZZZ,ZZ9.
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-LOSS-RATIO        PIC  ZZ9.999.
+           05  FILLER              PIC  X(2)  VALUE SPACE.
+           05  D-CCY-FLAG          PIC  X(28).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE "testdb".
+       01  USERNAME                PIC  X(30) VALUE "postgres".
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  CLAIM-REC-VARS.
+           05  POL-ID              PIC  X(10).
+           05  POL-PREMIUM         PIC  S9(10)V99.
+           05  CLAIMS-PAID         PIC  S9(10)V99.
+           05  POL-CURRENCY        PIC  X(3).
+
+      *    widened to match FETCH-POLICY's POL-CNT fix (review round 2)
+      *    - a 4-digit count would overflow or under-count on the
+      *    "tens of thousands of rows" volumes FETCH-POLICY was sized
+      *    for, making the same reconciliation-style DISPLAY unreliable
+       01  POL-CNT                 PIC  9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-LOSS-RATIO           PIC  S9(3)V999.
+       01  WS-BASE-CCY             PIC  X(3)  VALUE "VND".
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** FETCH CLAIMS STARTED ***".
+
+      *    WHENEVER IS NOT YET SUPPORTED :(
+      *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
+
+           PERFORM READ-PARM-RTN.
+
+      *    CONNECT
+           MOVE  PARM-DBNAME       TO   DBNAME.
+           MOVE  PARM-USERNAME     TO   USERNAME.
+           MOVE  PARM-PASSWD       TO   PASSWD.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      *    SELECT COUNT(*) INTO HOST-VARIABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :POL-CNT FROM policies
+           END-EXEC.
+           DISPLAY "TONG SO DON BAO HIEM: " POL-CNT.
+
+      *    DECLARE CURSOR - one row per policy, claims paid summed
+      *    from the claims table joined by policy_id. currency_code
+      *    (req 009) is pulled in so the loss-ratio calc below can
+      *    tell a non-VND premium apart from a VND one - claim_amount
+      *    has no currency of its own, so a converted comparison isn't
+      *    attempted here; that would need the full rate-table lookup
+      *    FETCH-POLICY carries, which is out of scope for this report
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT p.policy_id, p.premium, p.currency_code,
+                      COALESCE(SUM(c.claim_amount), 0)
+                 FROM policies p
+                 LEFT JOIN claims c ON c.policy_id = p.policy_id
+                GROUP BY p.policy_id, p.premium, p.currency_code
+                ORDER BY p.policy_id
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+      *    FETCH
+           DISPLAY "---------- ------------ ------------ --------".
+           DISPLAY "POLICY-ID  PREMIUM      CLAIMS-PAID  RATIO".
+           DISPLAY "---------- ------------ ------------ --------".
+
+           EXEC SQL
+               FETCH C1 INTO :POL-ID, :POL-PREMIUM, :POL-CURRENCY,
+                             :CLAIMS-PAID
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  SPACES              TO    D-CCY-FLAG
+              IF  POL-CURRENCY NOT = SPACES
+                  AND POL-CURRENCY NOT = WS-BASE-CCY
+      *           claim_amount is not converted, so a ratio against a
+      *           non-VND premium would silently mix currencies - flag
+      *           it instead of printing a number that looks precise
+                  MOVE ZERO             TO    WS-LOSS-RATIO
+                  STRING "NON-VND (" DELIMITED BY SIZE
+                         POL-CURRENCY  DELIMITED BY SIZE
+                         ") - NOT COMPUTED" DELIMITED BY SIZE
+                         INTO D-CCY-FLAG
+              ELSE
+                  IF  POL-PREMIUM = ZERO
+                      MOVE ZERO             TO    WS-LOSS-RATIO
+                  ELSE
+                      COMPUTE WS-LOSS-RATIO ROUNDED =
+                              CLAIMS-PAID / POL-PREMIUM
+                  END-IF
+              END-IF
+              MOVE  POL-ID          TO    D-POL-ID
+              MOVE  POL-PREMIUM     TO    D-PREMIUM
+              MOVE  CLAIMS-PAID     TO    D-CLAIMS-PAID
+              MOVE  WS-LOSS-RATIO   TO    D-LOSS-RATIO
+              DISPLAY D-CLAIM-REC
+
+              EXEC SQL
+                  FETCH C1 INTO :POL-ID, :POL-PREMIUM, :POL-CURRENCY,
+                                :CLAIMS-PAID
+              END-EXEC
+           END-PERFORM.
+
+      *    CLOSE CURSOR
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "*** FETCH CLAIMS FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       READ-PARM-RTN.
+      ******************************************************************
+           MOVE  SPACES             TO   PARM-DBNAME PARM-USERNAME
+                                          PARM-PASSWD.
+           OPEN INPUT PARM-FILE.
+           IF  WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+               IF  WS-PARM-FILE-STATUS NOT = "00"
+                   MOVE SPACES      TO   PARM-DBNAME PARM-USERNAME
+                                          PARM-PASSWD
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+
+      *    defaults when the parameter file is missing or a field in
+      *    it is left blank
+           IF  PARM-DBNAME = SPACES
+               MOVE "testdb"        TO   PARM-DBNAME
+           END-IF.
+           IF  PARM-USERNAME = SPACES
+               MOVE "postgres"      TO   PARM-USERNAME
+           END-IF.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           MOVE  POL-ID             TO   LOG-POL-ID.
+           MOVE  SQLCODE             TO   LOG-SQLCODE.
+           MOVE  SQLSTATE            TO   LOG-SQLSTATE.
+           MOVE  SQLERRMC            TO   LOG-MESSAGE.
+           PERFORM WRITE-AUDIT-LOG-RTN.
+
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
+       WRITE-AUDIT-LOG-RTN.
+      ******************************************************************
+      *    ERR-LOG-FILE-REC is populated by the caller (ERROR-RTN)
+      *    before this is performed.
+           ACCEPT LOG-DATE          FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME          FROM TIME.
+           OPEN EXTEND ERR-LOG-FILE.
+           IF  WS-ERRLOG-STATUS NOT = "00"
+               OPEN OUTPUT ERR-LOG-FILE
+           END-IF.
+           WRITE ERR-LOG-FILE-REC.
+           CLOSE ERR-LOG-FILE.
+      ******************************************************************
